@@ -0,0 +1,11 @@
+      *================================================================*
+      *    MATCH-SCORE-RECORD: shared layout for matchscore.dat.
+      *    Written by PONG0001 (game.cbl) on every finished match,
+      *    read by the end-of-day batch report (PONG0002 / dayrept.cbl).
+      *================================================================*
+       01  MATCH-SCORE-RECORD.
+           05 MS-DATE          PIC 9(8).
+           05 MS-TIME          PIC 9(6).
+           05 MS-SCORE-P1      PIC 9(3).
+           05 MS-SCORE-P2      PIC 9(3).
+           05 MS-WINNER        PIC X(2).
