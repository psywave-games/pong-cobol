@@ -0,0 +1,13 @@
+      *================================================================*
+      *    EVENT-LOG-RECORD: shared layout for eventlog.dat.
+      *    Written by PONG0001 (game.cbl) per collision/point, read by
+      *    the end-of-day batch report (PONG0002 / dayrept.cbl).
+      *================================================================*
+       01  EVENT-LOG-RECORD.
+           05 EL-DATE          PIC 9(8).
+           05 EL-TIME          PIC 9(6).
+           05 EL-EVENT-TYPE    PIC X(10).
+           05 EL-B-POSX        PIC S9(3)V9.
+           05 EL-B-POSY        PIC 9(3)V9.
+           05 EL-B-HSPEED      PIC S9(2)V9.
+           05 EL-B-VSPEED      PIC S9(2)V9.
