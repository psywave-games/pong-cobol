@@ -0,0 +1,14 @@
+//DAYRPT   JOB (ACCT),'PONG CABINET EOD REPORT',CLASS=A,MSGCLASS=X
+//*-----------------------------------------------------------------*
+//* End-of-day batch summary for the PONG0001 cabinet.
+//* Runs PONG0002 (dayrept.cbl) over today's MATCHSCORE and EVENTLOG
+//* files written by the game during the day's play, and prints the
+//* summary (games played, win/loss split, average rally length,
+//* busiest hour) to SYSOUT - reviewed the same way any other shop
+//* reviews a day's batch totals before calling it closed.
+//*-----------------------------------------------------------------*
+//RUNRPT   EXEC PGM=PONG0002
+//MATCHSCR DD   DSN=PONG.CABINET.MATCHSCORE,DISP=SHR
+//EVENTLOG DD   DSN=PONG.CABINET.EVENTLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
