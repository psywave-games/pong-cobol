@@ -0,0 +1,179 @@
+      *================================================================*
+       IDENTIFICATION                                          DIVISION.
+      *================================================================*
+      *    Compile with param: cobc -x -std=ibm -I copybooks dayrept.cbl
+      *    End-of-day batch summary over the day's MATCHSCORE and
+      *    EVENTLOG files produced by PONG0001 (game.cbl).
+       PROGRAM-ID.         PONG0002.
+
+       AUTHOR.             RODRIGO DORNELLES.
+       INSTALLATION.       PSYWAVE GAMES.
+
+       DATE-WRITTEN.       08/08/2026.
+       DATE-COMPILED.      08/08/2026.
+      *================================================================*
+       ENVIRONMENT                                             DIVISION.
+      *================================================================*
+       CONFIGURATION                                            SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                             SECTION.
+       FILE-CONTROL.
+           SELECT MATCH-SCORE-FILE ASSIGN TO "matchscore.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MS-STATUS.
+
+           SELECT GAME-EVENT-LOG-FILE ASSIGN TO "eventlog.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-STATUS.
+      *================================================================*
+       DATA                                                    DIVISION.
+      *================================================================*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+      *    MATCH-SCORE-FILE / GAME-EVENT-LOG-FILE: same layouts game.cbl
+      *    writes, shared via copybook so the two programs can't drift.
+      *----------------------------------------------------------------*
+       FD  MATCH-SCORE-FILE.
+           COPY MATCHSCR.
+
+       FD  GAME-EVENT-LOG-FILE.
+           COPY EVTLOG.
+      *================================================================*
+       WORKING-STORAGE                                          SECTION.
+      *----------------------------------------------------------------*
+      *    REPORT-VARIABLES
+      *----------------------------------------------------------------*
+       01 WS-MS-STATUS          PIC XX.
+       01 WS-EL-STATUS          PIC XX.
+       01 WS-CURRENT-DATE       PIC X(21).
+       01 WS-TODAY              PIC 9(8).
+
+       01 WS-GAMES-PLAYED       PIC 9(5)    VALUE ZERO.
+       01 WS-P1-WINS            PIC 9(5)    VALUE ZERO.
+       01 WS-P2-WINS            PIC 9(5)    VALUE ZERO.
+       01 WS-P1-LOSSES          PIC 9(5)    VALUE ZERO.
+       01 WS-P2-LOSSES          PIC 9(5)    VALUE ZERO.
+       01 WS-TIES               PIC 9(5)    VALUE ZERO.
+
+       01 WS-RALLY-EVENTS       PIC 9(5)    VALUE ZERO.
+       01 WS-TOTAL-RALLY-EVTS   PIC 9(7)    VALUE ZERO.
+       01 WS-RALLY-COUNT        PIC 9(5)    VALUE ZERO.
+       01 WS-AVG-RALLY          PIC 9(5)V99 VALUE ZERO.
+
+       01 WS-HR-NUM             PIC 99.
+       01 WS-HR-SUB             PIC 99.
+       01 HOUR-TABLE.
+           05 HOUR-COUNT        PIC 9(5)    OCCURS 24 TIMES.
+       01 WS-BUSIEST-HOUR       PIC 99      VALUE ZERO.
+       01 WS-BUSIEST-COUNT      PIC 9(5)    VALUE ZERO.
+      *================================================================*
+       PROCEDURE                                               DIVISION.
+      *================================================================*
+       MAIN-PROCEDURE.
+       PERFORM REPORT-INIT.
+       PERFORM MATCHSCORE-SUMMARIZE.
+       PERFORM EVENTLOG-SUMMARIZE.
+       PERFORM REPORT-PRINT.
+       GOBACK.
+      *----------------------------------------------------------------*
+       REPORT-INIT                                              SECTION.
+           MOVE CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE ZERO TO HOUR-COUNT(1)
+           PERFORM VARYING WS-HR-SUB FROM 1 BY 1 UNTIL WS-HR-SUB > 24
+               MOVE ZERO TO HOUR-COUNT(WS-HR-SUB)
+           END-PERFORM.
+      *----------------------------------------------------------------*
+      *    MATCHSCORE-SUMMARIZE: games played and win/loss split per
+      *    player, for today's date only.
+      *----------------------------------------------------------------*
+       MATCHSCORE-SUMMARIZE                                     SECTION.
+           OPEN INPUT MATCH-SCORE-FILE
+           IF WS-MS-STATUS = "00" THEN
+               PERFORM UNTIL WS-MS-STATUS NOT = "00"
+                   READ MATCH-SCORE-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-MS-STATUS
+                       NOT AT END
+                           IF MS-DATE = WS-TODAY THEN
+                               PERFORM MATCHSCORE-TALLY-ONE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MATCH-SCORE-FILE
+           END-IF.
+      *----------------------------------------------------------------*
+       MATCHSCORE-TALLY-ONE                                     SECTION.
+           ADD 1 TO WS-GAMES-PLAYED
+           IF MS-WINNER = "P1" THEN
+               ADD 1 TO WS-P1-WINS
+               ADD 1 TO WS-P2-LOSSES
+           ELSE
+               IF MS-WINNER = "P2" THEN
+                   ADD 1 TO WS-P2-WINS
+                   ADD 1 TO WS-P1-LOSSES
+               ELSE
+                   ADD 1 TO WS-TIES
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+      *    EVENTLOG-SUMMARIZE: average rally length (hits/bounces per
+      *    point) and busiest hour, for today's date only.
+      *----------------------------------------------------------------*
+       EVENTLOG-SUMMARIZE                                       SECTION.
+           OPEN INPUT GAME-EVENT-LOG-FILE
+           IF WS-EL-STATUS = "00" THEN
+               PERFORM UNTIL WS-EL-STATUS NOT = "00"
+                   READ GAME-EVENT-LOG-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-EL-STATUS
+                       NOT AT END
+                           IF EL-DATE = WS-TODAY THEN
+                               PERFORM EVENTLOG-TALLY-ONE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GAME-EVENT-LOG-FILE
+           END-IF
+           IF WS-RALLY-COUNT > ZERO THEN
+               COMPUTE WS-AVG-RALLY ROUNDED =
+                   WS-TOTAL-RALLY-EVTS / WS-RALLY-COUNT
+           END-IF.
+      *----------------------------------------------------------------*
+       EVENTLOG-TALLY-ONE                                       SECTION.
+           MOVE EL-TIME(1:2) TO WS-HR-NUM
+           COMPUTE WS-HR-SUB = WS-HR-NUM + 1
+           ADD 1 TO HOUR-COUNT(WS-HR-SUB)
+
+           IF EL-EVENT-TYPE = "SCORE-P1" OR EL-EVENT-TYPE = "SCORE-P2"
+               THEN
+               ADD WS-RALLY-EVENTS TO WS-TOTAL-RALLY-EVTS
+               ADD 1 TO WS-RALLY-COUNT
+               MOVE ZERO TO WS-RALLY-EVENTS
+           ELSE
+               ADD 1 TO WS-RALLY-EVENTS
+           END-IF.
+      *----------------------------------------------------------------*
+       FIND-BUSIEST-HOUR                                        SECTION.
+           MOVE ZERO TO WS-BUSIEST-HOUR
+           MOVE ZERO TO WS-BUSIEST-COUNT
+           PERFORM VARYING WS-HR-SUB FROM 1 BY 1 UNTIL WS-HR-SUB > 24
+               IF HOUR-COUNT(WS-HR-SUB) > WS-BUSIEST-COUNT THEN
+                   MOVE HOUR-COUNT(WS-HR-SUB) TO WS-BUSIEST-COUNT
+                   COMPUTE WS-BUSIEST-HOUR = WS-HR-SUB - 1
+               END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------*
+       REPORT-PRINT                                             SECTION.
+           PERFORM FIND-BUSIEST-HOUR
+           DISPLAY "==== PONG0001 END-OF-DAY BATCH SUMMARY ===="
+           DISPLAY "REPORT DATE.......: " WS-TODAY
+           DISPLAY "GAMES PLAYED......: " WS-GAMES-PLAYED
+           DISPLAY "P1 WINS / LOSSES..: " WS-P1-WINS " / " WS-P1-LOSSES
+           DISPLAY "P2 WINS / LOSSES..: " WS-P2-WINS " / " WS-P2-LOSSES
+           DISPLAY "TIES..............: " WS-TIES
+           DISPLAY "AVG RALLY LENGTH..: " WS-AVG-RALLY " HITS/BOUNCES"
+           DISPLAY "BUSIEST HOUR......: " WS-BUSIEST-HOUR
+               ":00 (" WS-BUSIEST-COUNT " EVENTS)".
