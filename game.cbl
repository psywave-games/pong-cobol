@@ -1,7 +1,7 @@
       *================================================================* 
        IDENTIFICATION                                          DIVISION.
       *================================================================*
-      *    Compile with param: cobc -xjd game.cbl -lraylib
+      *    Compile with param: cobc -xjd game.cbl raylib_shim.c -lraylib
        PROGRAM-ID.         PONG0001.
 
        AUTHOR.             RODRIGO DORNELLES.
@@ -15,8 +15,79 @@
        CONFIGURATION                                            SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                             SECTION.
+       FILE-CONTROL.
+           SELECT MATCH-SCORE-FILE ASSIGN TO "matchscore.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MS-STATUS.
+
+           SELECT CFG-FILE ASSIGN TO "pong.cfg"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+           SELECT HISCORE-FILE ASSIGN TO "hiscore.dat"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HS-RANK
+               FILE STATUS IS WS-HS-STATUS.
+
+           SELECT GAME-EVENT-LOG-FILE ASSIGN TO "eventlog.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
       *================================================================*
        DATA                                                    DIVISION.
+      *================================================================*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+      *    MATCH-SCORE-FILE: one record appended per finished match.
+      *----------------------------------------------------------------*
+       FD  MATCH-SCORE-FILE.
+           COPY MATCHSCR.
+      *----------------------------------------------------------------*
+      *    CFG-FILE: mode / AI difficulty, read once at GAME-INIT.
+      *----------------------------------------------------------------*
+       FD  CFG-FILE.
+       01  CFG-RECORD.
+           05 CFG-MODE         PIC X(4).
+           05 CFG-AI-DELAY     PIC 9(3).
+           05 CFG-AI-SPEEDPCT  PIC 9(3).
+           05 CFG-TIMER-MODE   PIC X.
+           05 CFG-ROUND-SECS   PIC 9(3).
+      *----------------------------------------------------------------*
+      *    HISCORE-FILE: top-10 leaderboard, keyed by rank (1 = best).
+      *----------------------------------------------------------------*
+       FD  HISCORE-FILE.
+       01  HISCORE-RECORD.
+           05 HS-RANK          PIC 9(2).
+           05 HS-INITIALS      PIC X(3).
+           05 HS-SCORE         PIC 9(3).
+           05 HS-DATE          PIC 9(8).
+      *----------------------------------------------------------------*
+      *    GAME-EVENT-LOG-FILE: one record per collision/point, for
+      *    rally-length / speed-up analytics.
+      *----------------------------------------------------------------*
+       FD  GAME-EVENT-LOG-FILE.
+           COPY EVTLOG.
+      *----------------------------------------------------------------*
+      *    CHECKPOINT-FILE: single-record snapshot, rewritten every
+      *    tick so GAME-INIT can resume a paused/interrupted match.
+      *----------------------------------------------------------------*
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CK-P1-POSY       PIC 999V99.
+           05 CK-P2-POSY       PIC 999V99.
+           05 CK-B-POSX        PIC S9(3)V9.
+           05 CK-B-POSY        PIC 9(3)V9.
+           05 CK-B-HSPEED      PIC S9(2)V9.
+           05 CK-B-VSPEED      PIC S9(2)V9.
+           05 CK-SCORE-P1      PIC 9(3).
+           05 CK-SCORE-P2      PIC 9(3).
+           05 CK-ROUND-TICKS   PIC 9(5).
       *================================================================*
        WORKING-STORAGE                                          SECTION.
       *----------------------------------------------------------------*
@@ -34,8 +105,14 @@
        01 K-UP     PIC 9(8)    VALUE 265.
        01 K-DOWN   PIC 9(9)    VALUE 264.
        01 K-ESC    PIC 9(8)    VALUE 256.
+       01 K-W      PIC 9(8)    VALUE 87.
+       01 K-S      PIC 9(8)    VALUE 83.
+       01 R-KEY-W  PIC 9.
+       01 R-KEY-S  PIC 9.
+       01 K-P      PIC 9(8)    VALUE 80.
+       01 R-KEY-PAUSE          PIC 9.
        78 K-PRESSED            VALUE 7.
-       
+
        78 W-WIDTH              VALUE 800.
        78 W-HEIGHT             VALUE 450.
        78 W-NAME               VALUE "PONG COBOL GAME".
@@ -48,6 +125,71 @@
 
        78 C-BLACK              VALUE 0.
       *----------------------------------------------------------------*
+      *    SCORE-VARIABLES
+      *----------------------------------------------------------------*
+      *    MS: MATCH-SCORE FILE / WS: WORK-FIELD
+       78 WIN-SCORE             VALUE 11.
+       77 SCORE-P1   PIC 9(3)   VALUE ZERO.
+       77 SCORE-P2   PIC 9(3)   VALUE ZERO.
+       01 WS-MS-STATUS          PIC XX.
+       01 WS-CURRENT-DATE       PIC X(21).
+       01 WS-SCORE-TEXT         PIC X(20).
+       01 WS-MATCH-ENDED        PIC X      VALUE "N".
+      *----------------------------------------------------------------*
+      *    CONFIG-VARIABLES (pong.cfg, read once at GAME-INIT)
+      *----------------------------------------------------------------*
+       01 WS-CFG-STATUS         PIC XX.
+       01 GAME-MODE             PIC X(4)   VALUE "2P  ".
+       01 AI-DELAY-TICKS        PIC 9(3)   VALUE ZERO.
+       01 AI-SPEED-PCT          PIC 9(3)   VALUE 100.
+       01 AI-SPEED              PIC 999V99 VALUE ZERO.
+       01 AI-REACT-COUNTER      PIC 9(3)   VALUE ZERO.
+       01 TIMER-MODE            PIC X      VALUE "N".
+       01 ROUND-SECONDS         PIC 9(3)   VALUE ZERO.
+      *----------------------------------------------------------------*
+      *    TIMER-VARIABLES (optional timed-round mode)
+      *----------------------------------------------------------------*
+       78 TICKS-PER-SECOND                 VALUE 30.
+       78 DEFAULT-ROUND-SECS               VALUE 60.
+       01 ROUND-TICKS-LEFT      PIC 9(5)   VALUE ZERO.
+       01 ROUND-SECONDS-LEFT    PIC 9(3)   VALUE ZERO.
+       01 WS-TIMER-TEXT         PIC X(12).
+      *----------------------------------------------------------------*
+      *    HISCORE-VARIABLES (leaderboard held in memory, 10 slots)
+      *----------------------------------------------------------------*
+       01 WS-HS-STATUS          PIC XX.
+       01 HISCORE-TABLE.
+           05 HS-ENTRY OCCURS 10 TIMES INDEXED BY HS-IDX.
+               10 HT-INITIALS   PIC X(3).
+               10 HT-SCORE      PIC 9(3).
+               10 HT-DATE       PIC 9(8).
+       01 HS-COUNT              PIC 9(2)   VALUE ZERO.
+       01 HS-INSERT-POS         PIC 9(2)   VALUE ZERO.
+       01 WS-WINNER-INITIALS    PIC X(3).
+       01 WS-WINNER-SCORE       PIC 9(3).
+       01 WS-WINNER-DATE        PIC 9(8).
+      *----------------------------------------------------------------*
+      *    EVENT-LOG-VARIABLES
+      *----------------------------------------------------------------*
+       01 WS-EL-STATUS          PIC XX.
+       01 WS-EVENT-TYPE         PIC X(10).
+      *----------------------------------------------------------------*
+      *    PAUSE / CHECKPOINT-VARIABLES
+      *----------------------------------------------------------------*
+       01 PAUSE-FLAG            PIC X      VALUE "N".
+       01 WS-CK-STATUS          PIC XX.
+       01 CHECKPOINT-LOADED     PIC X      VALUE "N".
+       78 PAUSE-TEXT                       VALUE "PAUSED".
+      *----------------------------------------------------------------*
+      *    SOUND-VARIABLES (raylib Sound handles, loaded at GAME-INIT)
+      *----------------------------------------------------------------*
+       01 SND-PADDLE-FILE       PIC X(16).
+       01 SND-WALL-FILE         PIC X(16).
+       01 SND-SCORE-FILE        PIC X(16).
+       01 SND-PADDLE            USAGE POINTER.
+       01 SND-WALL              USAGE POINTER.
+       01 SND-SCORE             USAGE POINTER.
+      *----------------------------------------------------------------*
       *    PLAYER-VARIABLES
       *----------------------------------------------------------------*
       *    P: PLAYER
@@ -57,11 +199,18 @@
        78 P-SPEED              VALUE 16.
        77 P-POSY   PIC 999V99.
       *----------------------------------------------------------------*
+      *    PLAYER2-VARIABLES (local 2-player / AI opponent paddle)
+      *----------------------------------------------------------------*
+       78 P2-POSX              VALUE 782.
+       77 P2-POSY  PIC 999V99.
+      *----------------------------------------------------------------*
       *    BALL-VARIABLES
       *----------------------------------------------------------------*
       *    B: BALL
        78 B-SIZE               VALUE 16.
-       77 B-POSX   PIC 9(3)V9  VALUE 780.
+       78 B-MAX-SPEED           VALUE 40.0.
+       78 B-MIN-SPEED           VALUE -40.0.
+       77 B-POSX   PIC S9(3)V9 VALUE 780.
        77 B-POSY   PIC 9(3)V9  VALUE 225.
        77 B-HSPEED PIC S9(2)V9 VALUE -5.0.
        77 B-VSPEED PIC S9(2)V9 VALUE ZERO.
@@ -73,6 +222,7 @@
        PERFORM GAME-INIT.
        PERFORM GAME-LOOP.
        PERFORM CLOSE-WINDOW.
+       PERFORM LEADERBOARD-PRINT.
        GOBACK.
       *----------------------------------------------------------------*
        INIT-WINDOW                                              SECTION.
@@ -86,34 +236,178 @@
            END-CALL
            CALL "SetTargetFPS" USING BY VALUE 30
                    RETURNING OMITTED
+           END-CALL
+           CALL "InitAudioDevice"
+                   RETURNING OMITTED
            END-CALL.
       *----------------------------------------------------------------*
        GAME-INIT                                                SECTION.
-           PERFORM BALL-RANDOM.
+           PERFORM CONFIG-LOAD.
+           PERFORM SOUND-LOAD.
+           PERFORM CHECKPOINT-LOAD.
+           IF CHECKPOINT-LOADED NOT = "Y" THEN
+               PERFORM BALL-RANDOM
+           END-IF.
+      *----------------------------------------------------------------*
+      *    SOUND-LOAD: paddle-hit, wall-bounce and scoring effects,
+      *    played from BALL-COLISION/BALL-MOVE via PlaySound.
+      *----------------------------------------------------------------*
+       SOUND-LOAD                                               SECTION.
+           STRING "paddlehit.wav"  DELIMITED BY SIZE
+               X"00"               DELIMITED BY SIZE
+               INTO SND-PADDLE-FILE
+           END-STRING
+           CALL "LoadSoundPtr" USING
+               BY REFERENCE SND-PADDLE-FILE
+               RETURNING SND-PADDLE
+           END-CALL
+
+           STRING "wallbounce.wav" DELIMITED BY SIZE
+               X"00"               DELIMITED BY SIZE
+               INTO SND-WALL-FILE
+           END-STRING
+           CALL "LoadSoundPtr" USING
+               BY REFERENCE SND-WALL-FILE
+               RETURNING SND-WALL
+           END-CALL
+
+           STRING "score.wav"      DELIMITED BY SIZE
+               X"00"               DELIMITED BY SIZE
+               INTO SND-SCORE-FILE
+           END-STRING
+           CALL "LoadSoundPtr" USING
+               BY REFERENCE SND-SCORE-FILE
+               RETURNING SND-SCORE
+           END-CALL.
+      *----------------------------------------------------------------*
+       CONFIG-LOAD                                              SECTION.
+           OPEN INPUT CFG-FILE
+           IF WS-CFG-STATUS = "00" THEN
+               READ CFG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-MODE TO GAME-MODE
+                       MOVE CFG-AI-DELAY TO AI-DELAY-TICKS
+                       MOVE CFG-AI-SPEEDPCT TO AI-SPEED-PCT
+                       MOVE CFG-TIMER-MODE TO TIMER-MODE
+                       MOVE CFG-ROUND-SECS TO ROUND-SECONDS
+               END-READ
+               CLOSE CFG-FILE
+           END-IF
+           COMPUTE AI-SPEED = P-SPEED * AI-SPEED-PCT / 100
+           IF TIMER-MODE = "Y" THEN
+               IF ROUND-SECONDS = ZERO THEN
+                   MOVE DEFAULT-ROUND-SECS TO ROUND-SECONDS
+               END-IF
+               COMPUTE ROUND-TICKS-LEFT =
+                   ROUND-SECONDS * TICKS-PER-SECOND
+           END-IF.
+      *----------------------------------------------------------------*
+      *    CHECKPOINT-LOAD: resume a previous paddle/ball/score state
+      *    instead of re-randomizing the ball, when checkpoint.dat
+      *    exists from a prior pause/exit.
+      *----------------------------------------------------------------*
+       CHECKPOINT-LOAD                                          SECTION.
+           MOVE "N" TO CHECKPOINT-LOADED
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CK-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "N" TO CHECKPOINT-LOADED
+                   NOT AT END
+                       MOVE CK-P1-POSY TO P-POSY
+                       MOVE CK-P2-POSY TO P2-POSY
+                       MOVE CK-B-POSX TO B-POSX
+                       MOVE CK-B-POSY TO B-POSY
+                       MOVE CK-B-HSPEED TO B-HSPEED
+                       MOVE CK-B-VSPEED TO B-VSPEED
+                       MOVE CK-SCORE-P1 TO SCORE-P1
+                       MOVE CK-SCORE-P2 TO SCORE-P2
+                       MOVE CK-ROUND-TICKS TO ROUND-TICKS-LEFT
+                       MOVE "Y" TO CHECKPOINT-LOADED
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *----------------------------------------------------------------*
+      *    CHECKPOINT-SAVE: rewritten every unpaused tick so the game
+      *    can be resumed after a pause, a window-close, or a crash.
+      *----------------------------------------------------------------*
+       CHECKPOINT-SAVE                                          SECTION.
+           MOVE P-POSY TO CK-P1-POSY
+           MOVE P2-POSY TO CK-P2-POSY
+           MOVE B-POSX TO CK-B-POSX
+           MOVE B-POSY TO CK-B-POSY
+           MOVE B-HSPEED TO CK-B-HSPEED
+           MOVE B-VSPEED TO CK-B-VSPEED
+           MOVE SCORE-P1 TO CK-SCORE-P1
+           MOVE SCORE-P2 TO CK-SCORE-P2
+           MOVE ROUND-TICKS-LEFT TO CK-ROUND-TICKS
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CK-STATUS = "00" THEN
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
       *----------------------------------------------------------------*
        GAME-LOOP                                                SECTION.
            PERFORM UNTIL K-ESC = 1
                CALL "WindowShouldClose"
                    RETURNING K-ESC
                END-CALL
-            
+
                PERFORM GAME-INPUT
-               PERFORM PLAYER-MOVE
-               PERFORM BALL-COLISION
-               PERFORM BALL-MOVE
+               IF R-KEY-PAUSE = K-PRESSED THEN
+                   IF PAUSE-FLAG = "Y" THEN
+                       MOVE "N" TO PAUSE-FLAG
+                   ELSE
+                       MOVE "Y" TO PAUSE-FLAG
+                   END-IF
+               END-IF
+
+               IF PAUSE-FLAG = "N" THEN
+                   MOVE "N" TO WS-MATCH-ENDED
+                   PERFORM PLAYER-MOVE
+                   IF GAME-MODE = "AI  " THEN
+                       PERFORM AI-MOVE
+                   ELSE
+                       PERFORM PLAYER2-MOVE
+                   END-IF
+                   PERFORM BALL-COLISION
+                   PERFORM BALL-MOVE
+                   PERFORM CHECKPOINT-SAVE
+                   IF TIMER-MODE = "Y" THEN
+                       PERFORM TIMER-TICK
+                   END-IF
+               END-IF
                PERFORM GAME-DRAW
 
            END-PERFORM.
       *----------------------------------------------------------------*
        GAME-INPUT                                               SECTION.
-           CALL "IsKeyDown" USING 
+           CALL "IsKeyDown" USING
                BY VALUE K-UP
                RETURNING R-KEY-UP
            END-CALL
 
-           CALL "IsKeyDown" USING 
+           CALL "IsKeyDown" USING
                BY VALUE K-DOWN
                RETURNING R-KEY-DOWN
+           END-CALL
+
+           CALL "IsKeyDown" USING
+               BY VALUE K-W
+               RETURNING R-KEY-W
+           END-CALL
+
+           CALL "IsKeyDown" USING
+               BY VALUE K-S
+               RETURNING R-KEY-S
+           END-CALL
+
+           CALL "IsKeyPressed" USING
+               BY VALUE K-P
+               RETURNING R-KEY-PAUSE
            END-CALL.
       *----------------------------------------------------------------*
        GAME-DRAW                                                SECTION.
@@ -126,22 +420,231 @@
            END-CALL
 
            PERFORM PLAYER-DRAW
+           PERFORM PLAYER2-DRAW
            PERFORM BALL-DRAW
+           PERFORM SCORE-DRAW
+           IF TIMER-MODE = "Y" THEN
+               PERFORM TIMER-DRAW
+           END-IF
+           IF PAUSE-FLAG = "Y" THEN
+               PERFORM PAUSE-DRAW
+           END-IF
 
            CALL STATIC "EndDrawing"
                RETURNING OMITTED
            END-CALL.
+      *----------------------------------------------------------------*
+       SCORE-DRAW                                               SECTION.
+           STRING
+               SCORE-P1           DELIMITED BY SIZE
+               " - "              DELIMITED BY SIZE
+               SCORE-P2           DELIMITED BY SIZE
+               X"00"              DELIMITED BY SIZE
+               INTO WS-SCORE-TEXT
+           END-STRING
+
+           CALL STATIC "DrawText" USING
+               BY REFERENCE WS-SCORE-TEXT
+               BY VALUE 370 10 20
+               BY CONTENT C-WHITE
+               RETURNING OMITTED
+           END-CALL.
+      *----------------------------------------------------------------*
+       TIMER-DRAW                                               SECTION.
+           COMPUTE ROUND-SECONDS-LEFT =
+               ROUND-TICKS-LEFT / TICKS-PER-SECOND
+           STRING
+               "TIME "            DELIMITED BY SIZE
+               ROUND-SECONDS-LEFT DELIMITED BY SIZE
+               X"00"              DELIMITED BY SIZE
+               INTO WS-TIMER-TEXT
+           END-STRING
+
+           CALL STATIC "DrawText" USING
+               BY REFERENCE WS-TIMER-TEXT
+               BY VALUE 10 10 20
+               BY CONTENT C-WHITE
+               RETURNING OMITTED
+           END-CALL.
+      *----------------------------------------------------------------*
+       PAUSE-DRAW                                               SECTION.
+           CALL STATIC "DrawText" USING
+               BY REFERENCE PAUSE-TEXT
+               BY VALUE 330 200 30
+               BY CONTENT C-WHITE
+               RETURNING OMITTED
+           END-CALL.
+      *----------------------------------------------------------------*
+      *    TIMER-TICK: counts down ROUND-TICKS-LEFT once per unpaused
+      *    frame; forces GAME-END and starts a fresh round the moment
+      *    it hits zero, for quick timed demo/trade-show matches.
+      *----------------------------------------------------------------*
+       TIMER-TICK                                               SECTION.
+           IF ROUND-TICKS-LEFT > 0 THEN
+               SUBTRACT 1 FROM ROUND-TICKS-LEFT
+           END-IF
+           IF ROUND-TICKS-LEFT = 0 THEN
+               IF WS-MATCH-ENDED = "N" THEN
+                   PERFORM GAME-END
+               END-IF
+               COMPUTE ROUND-TICKS-LEFT =
+                   ROUND-SECONDS * TICKS-PER-SECOND
+           END-IF.
+      *----------------------------------------------------------------*
+      *    GAME-END: closes out the current match - logs the final
+      *    score, updates the leaderboard for an outright winner, and
+      *    resets the scoreboard for the next match. WS-MATCH-ENDED is
+      *    set here so a timer expiring in the same tick a player hits
+      *    WIN-SCORE can't PERFORM this a second time against the
+      *    just-reset 0-0 score.
       *----------------------------------------------------------------*
        GAME-END                                                 SECTION.
+           MOVE "Y" TO WS-MATCH-ENDED
+           MOVE CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:8) TO MS-DATE
+           MOVE WS-CURRENT-DATE(9:6) TO MS-TIME
+           MOVE SCORE-P1 TO MS-SCORE-P1
+           MOVE SCORE-P2 TO MS-SCORE-P2
+           IF SCORE-P1 > SCORE-P2 THEN
+               MOVE "P1" TO MS-WINNER
+           ELSE
+               IF SCORE-P2 > SCORE-P1 THEN
+                   MOVE "P2" TO MS-WINNER
+               ELSE
+                   MOVE "TI" TO MS-WINNER
+               END-IF
+           END-IF
+
+           OPEN EXTEND MATCH-SCORE-FILE
+           IF WS-MS-STATUS = "00" THEN
+               WRITE MATCH-SCORE-RECORD
+               CLOSE MATCH-SCORE-FILE
+           END-IF
+
+           IF SCORE-P1 > SCORE-P2 THEN
+               MOVE "P1 " TO WS-WINNER-INITIALS
+               MOVE SCORE-P1 TO WS-WINNER-SCORE
+               MOVE MS-DATE TO WS-WINNER-DATE
+               PERFORM HISCORE-UPDATE
+           ELSE
+               IF SCORE-P2 > SCORE-P1 THEN
+                   MOVE "P2 " TO WS-WINNER-INITIALS
+                   MOVE SCORE-P2 TO WS-WINNER-SCORE
+                   MOVE MS-DATE TO WS-WINNER-DATE
+                   PERFORM HISCORE-UPDATE
+               END-IF
+           END-IF
+
+           MOVE ZERO TO SCORE-P1
+           MOVE ZERO TO SCORE-P2.
+      *----------------------------------------------------------------*
+       HISCORE-LOAD                                             SECTION.
+           MOVE ZERO TO HS-COUNT
+           OPEN INPUT HISCORE-FILE
+           IF WS-HS-STATUS = "00" THEN
+               PERFORM UNTIL WS-HS-STATUS NOT = "00"
+                   READ HISCORE-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-HS-STATUS
+                       NOT AT END
+                           ADD 1 TO HS-COUNT
+                           MOVE HS-INITIALS TO HT-INITIALS(HS-COUNT)
+                           MOVE HS-SCORE TO HT-SCORE(HS-COUNT)
+                           MOVE HS-DATE TO HT-DATE(HS-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE HISCORE-FILE
+           END-IF.
+      *----------------------------------------------------------------*
+       HISCORE-SAVE                                             SECTION.
+           OPEN OUTPUT HISCORE-FILE
+           IF WS-HS-STATUS = "00" THEN
+               PERFORM VARYING HS-IDX FROM 1 BY 1
+                   UNTIL HS-IDX > HS-COUNT
+                   MOVE HS-IDX TO HS-RANK
+                   MOVE HT-INITIALS(HS-IDX) TO HS-INITIALS
+                   MOVE HT-SCORE(HS-IDX) TO HS-SCORE
+                   MOVE HT-DATE(HS-IDX) TO HS-DATE
+                   WRITE HISCORE-RECORD
+               END-PERFORM
+               CLOSE HISCORE-FILE
+           END-IF.
+      *----------------------------------------------------------------*
+       HISCORE-UPDATE                                           SECTION.
+           PERFORM HISCORE-LOAD
+           MOVE ZERO TO HS-INSERT-POS
+           PERFORM VARYING HS-IDX FROM 1 BY 1 UNTIL HS-IDX > HS-COUNT
+               IF WS-WINNER-SCORE > HT-SCORE(HS-IDX) THEN
+                   MOVE HS-IDX TO HS-INSERT-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF HS-INSERT-POS = ZERO AND HS-COUNT < 10 THEN
+               ADD 1 TO HS-COUNT
+               MOVE WS-WINNER-INITIALS TO HT-INITIALS(HS-COUNT)
+               MOVE WS-WINNER-SCORE TO HT-SCORE(HS-COUNT)
+               MOVE WS-WINNER-DATE TO HT-DATE(HS-COUNT)
+           ELSE
+               IF HS-INSERT-POS > ZERO THEN
+                   PERFORM HISCORE-SHIFT-AND-INSERT
+               END-IF
+           END-IF
+           PERFORM HISCORE-SAVE.
+      *----------------------------------------------------------------*
+       HISCORE-SHIFT-AND-INSERT                                 SECTION.
+           IF HS-COUNT < 10 THEN
+               ADD 1 TO HS-COUNT
+           END-IF
+           PERFORM VARYING HS-IDX FROM HS-COUNT BY -1
+               UNTIL HS-IDX <= HS-INSERT-POS
+               MOVE HT-INITIALS(HS-IDX - 1) TO HT-INITIALS(HS-IDX)
+               MOVE HT-SCORE(HS-IDX - 1) TO HT-SCORE(HS-IDX)
+               MOVE HT-DATE(HS-IDX - 1) TO HT-DATE(HS-IDX)
+           END-PERFORM
+           MOVE WS-WINNER-INITIALS TO HT-INITIALS(HS-INSERT-POS)
+           MOVE WS-WINNER-SCORE TO HT-SCORE(HS-INSERT-POS)
+           MOVE WS-WINNER-DATE TO HT-DATE(HS-INSERT-POS).
+      *----------------------------------------------------------------*
+       LEADERBOARD-PRINT                                        SECTION.
+           PERFORM HISCORE-LOAD
+           DISPLAY "==== PONG0001 LEADERBOARD ===="
+           PERFORM VARYING HS-IDX FROM 1 BY 1 UNTIL HS-IDX > HS-COUNT
+               DISPLAY HS-IDX SPACE HT-INITIALS(HS-IDX) SPACE
+                   HT-SCORE(HS-IDX) SPACE HT-DATE(HS-IDX)
+           END-PERFORM.
       *----------------------------------------------------------------*
        PLAYER-MOVE                                              SECTION.
-           IF R-KEY-DOWN = K-PRESSED 
-               AND SUM(P-POSY, P-HEIGHT, 1) < W-HEIGHT THEN 
+           IF R-KEY-DOWN = K-PRESSED
+               AND SUM(P-POSY, P-HEIGHT, 1) < W-HEIGHT THEN
                    ADD P-SPEED TO P-POSY
            ELSE
                IF R-KEY-UP = K-PRESSED AND P-POSY > 1 THEN
                    SUBTRACT P-SPEED FROM P-POSY
-           END-IF. 
+           END-IF.
+      *----------------------------------------------------------------*
+       PLAYER2-MOVE                                             SECTION.
+           IF R-KEY-S = K-PRESSED
+               AND SUM(P2-POSY, P-HEIGHT, 1) < W-HEIGHT THEN
+                   ADD P-SPEED TO P2-POSY
+           ELSE
+               IF R-KEY-W = K-PRESSED AND P2-POSY > 1 THEN
+                   SUBTRACT P-SPEED FROM P2-POSY
+           END-IF.
+      *----------------------------------------------------------------*
+       AI-MOVE                                                  SECTION.
+           IF AI-REACT-COUNTER < AI-DELAY-TICKS THEN
+               ADD 1 TO AI-REACT-COUNTER
+           ELSE
+               MOVE ZERO TO AI-REACT-COUNTER
+               IF B-POSY > P2-POSY + (P-HEIGHT / 2)
+                   AND SUM(P2-POSY, P-HEIGHT, 1) < W-HEIGHT THEN
+                   ADD AI-SPEED TO P2-POSY
+               ELSE
+                   IF B-POSY < P2-POSY + (P-HEIGHT / 2)
+                       AND P2-POSY > 1 THEN
+                       SUBTRACT AI-SPEED FROM P2-POSY
+               END-IF
+           END-IF.
       *----------------------------------------------------------------*
        PLAYER-DRAW                                              SECTION.
            CALL static "DrawRectangle" USING
@@ -149,6 +652,13 @@
                BY VALUE P-WIDTH P-HEIGHT
                BY CONTENT C-WHITE
            END-CALL.
+      *----------------------------------------------------------------*
+       PLAYER2-DRAW                                             SECTION.
+           CALL static "DrawRectangle" USING
+               BY VALUE P2-POSX P2-POSY
+               BY VALUE P-WIDTH P-HEIGHT
+               BY CONTENT C-WHITE
+           END-CALL.
       *----------------------------------------------------------------*
        BALL-RANDOM                                              SECTION.
            PERFORM WITH TEST AFTER UNTIL ABS (B-VSPEED) > 4
@@ -160,26 +670,111 @@
            END-PERFORM.
       *----------------------------------------------------------------*
        BALL-MOVE                                                SECTION.
-           ADD B-HSPEED TO B-POSX 
+           ADD B-HSPEED TO B-POSX
            ADD B-VSPEED TO B-POSY
-           IF B-POSY <= 1 THEN
-               PERFORM GAME-END
+           IF B-POSX <= 0 THEN
+               ADD 1 TO SCORE-P2
+               MOVE "SCORE-P2" TO WS-EVENT-TYPE
+               PERFORM EVENTLOG-WRITE
+               CALL "PlaySoundPtr" USING BY VALUE SND-SCORE
+                   RETURNING OMITTED
+               END-CALL
+               MOVE -5.0 TO B-HSPEED
+               PERFORM BALL-SERVE
+               IF SCORE-P2 >= WIN-SCORE THEN
+                   PERFORM GAME-END
+               END-IF
+           END-IF
+           IF B-POSX >= W-WIDTH THEN
+               ADD 1 TO SCORE-P1
+               MOVE "SCORE-P1" TO WS-EVENT-TYPE
+               PERFORM EVENTLOG-WRITE
+               CALL "PlaySoundPtr" USING BY VALUE SND-SCORE
+                   RETURNING OMITTED
+               END-CALL
+               MOVE 5.0 TO B-HSPEED
+               PERFORM BALL-SERVE
+               IF SCORE-P1 >= WIN-SCORE THEN
+                   PERFORM GAME-END
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       EVENTLOG-WRITE                                           SECTION.
+           MOVE CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:8) TO EL-DATE
+           MOVE WS-CURRENT-DATE(9:6) TO EL-TIME
+           MOVE WS-EVENT-TYPE TO EL-EVENT-TYPE
+           MOVE B-POSX TO EL-B-POSX
+           MOVE B-POSY TO EL-B-POSY
+           MOVE B-HSPEED TO EL-B-HSPEED
+           MOVE B-VSPEED TO EL-B-VSPEED
+
+           OPEN EXTEND GAME-EVENT-LOG-FILE
+           IF WS-EL-STATUS = "00" THEN
+               WRITE EVENT-LOG-RECORD
+               CLOSE GAME-EVENT-LOG-FILE
+           END-IF.
+      *----------------------------------------------------------------*
+       BALL-SERVE                                               SECTION.
+           MOVE 400 TO B-POSX
+           MOVE 225 TO B-POSY
+           PERFORM BALL-RANDOM.
+      *----------------------------------------------------------------*
+      *    BALL-SPEED-CLAMP: keeps B-HSPEED/B-VSPEED within the range
+      *    the PIC S9(2)V9 picture clause can actually represent, so
+      *    repeated 1.2x paddle-hit multiplies on a long rally can't
+      *    overflow/truncate into a "ball teleports" glitch.
+      *----------------------------------------------------------------*
+       BALL-SPEED-CLAMP                                         SECTION.
+           IF B-HSPEED > B-MAX-SPEED THEN
+               MOVE B-MAX-SPEED TO B-HSPEED
+           ELSE
+               IF B-HSPEED < B-MIN-SPEED THEN
+                   MOVE B-MIN-SPEED TO B-HSPEED
+               END-IF
+           END-IF
+           IF B-VSPEED > B-MAX-SPEED THEN
+               MOVE B-MAX-SPEED TO B-VSPEED
+           ELSE
+               IF B-VSPEED < B-MIN-SPEED THEN
+                   MOVE B-MIN-SPEED TO B-VSPEED
+               END-IF
            END-IF.
       *----------------------------------------------------------------*
        BALL-COLISION                                            SECTION.
            IF B-POSY <= B-SIZE/2
-               OR B-POSY >= W-HEIGHT - B-SIZE/2 THEN 
+               OR B-POSY >= W-HEIGHT - B-SIZE/2 THEN
                MULTIPLY -1 BY B-VSPEED
+               MOVE "WALLBOUNCE" TO WS-EVENT-TYPE
+               PERFORM EVENTLOG-WRITE
+               CALL "PlaySoundPtr" USING BY VALUE SND-WALL
+                   RETURNING OMITTED
+               END-CALL
            END-IF
-           IF B-POSX >= W-WIDTH - B-SIZE/2 THEN
-               MULTIPLY -1 BY B-HSPEED
-               PERFORM BALL-RANDOM 
+           IF B-POSX + B-SIZE >= P2-POSX
+               AND B-POSX <= P2-POSX + P-WIDTH
+               AND B-POSY > P2-POSY
+               AND B-POSY < P2-POSY + P-HEIGHT THEN
+               MULTIPLY -1.2 BY B-HSPEED
+               PERFORM BALL-SPEED-CLAMP
+               MOVE "PADDLEHIT2" TO WS-EVENT-TYPE
+               PERFORM EVENTLOG-WRITE
+               CALL "PlaySoundPtr" USING BY VALUE SND-PADDLE
+                   RETURNING OMITTED
+               END-CALL
+               PERFORM BALL-RANDOM
            END-IF
            IF B-POSX <= P-WIDTH
                AND B-POSY > P-POSY
                AND B-POSY < P-POSY + P-HEIGHT THEN
                MULTIPLY -1.2 BY B-HSPEED
-               PERFORM BALL-RANDOM 
+               PERFORM BALL-SPEED-CLAMP
+               MOVE "PADDLEHIT1" TO WS-EVENT-TYPE
+               PERFORM EVENTLOG-WRITE
+               CALL "PlaySoundPtr" USING BY VALUE SND-PADDLE
+                   RETURNING OMITTED
+               END-CALL
+               PERFORM BALL-RANDOM
            END-IF.
       *----------------------------------------------------------------*
        BALL-DRAW                                                SECTION.
@@ -190,6 +785,18 @@
       
       *----------------------------------------------------------------*
        CLOSE-WINDOW                                             SECTION.
+           CALL "UnloadSoundPtr" USING BY VALUE SND-PADDLE
+               RETURNING OMITTED
+           END-CALL
+           CALL "UnloadSoundPtr" USING BY VALUE SND-WALL
+               RETURNING OMITTED
+           END-CALL
+           CALL "UnloadSoundPtr" USING BY VALUE SND-SCORE
+               RETURNING OMITTED
+           END-CALL
+           CALL "CloseAudioDevice"
+               RETURNING OMITTED
+           END-CALL
            CALL "CloseWindow"
                RETURNING OMITTED
            END-CALL.
